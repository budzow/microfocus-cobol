@@ -1,14 +1,648 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FP-on-UnusedDataItem.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-      * cobol:COBOL.UnusedDataItem raises FP here as MY-TYPE is used
-      * on the line 9. Also MY-TYPE is not a "data item block" as the message
-      *	claims, it's a type definition
-       01 MY-TYPE TYPEDEF PIC X(5).       
-       01 MY-VAR TYPE MY-TYPE VALUE "Hello".
-	   
-       PROCEDURE DIVISION.
-           DISPLAY "MY-VAR: " MY-VAR.
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. FP-on-UnusedDataItem.
+000030 AUTHOR. D BLOCK.
+000040 INSTALLATION. BATCH SYSTEMS GROUP.
+000050 DATE-WRITTEN. 2024-01-05.
+000060 DATE-COMPILED. 2026-08-09.
+000070*---------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*   2024-01-05  DLB  INITIAL VERSION - DISPLAY OF MY-VAR ONLY.
+000100*   2026-08-09  DLB  READ MY-VAR FROM A DAILY CONTROL CARD
+000110*                    (CONTROL-FILE) INSTEAD OF A COMPILED
+000120*                    VALUE, DEFAULTING TO "Hello" WHEN THE
+000130*                    CONTROL CARD IS NOT PRESENT.
+000140*   2026-08-09  DLB  ADDED AUDIT-LOG FILE - ONE RECORD PER
+000150*                    RUN, CARRYING TIMESTAMP, JOB NAME, THE
+000160*                    VALUE USED, AND RETURN-CODE.
+000170*   2026-08-09  DLB  MOVED MY-TYPE OUT TO COPYBOOK MYTYPE SO
+000180*                    OTHER PROGRAMS CAN SHARE THE SAME TYPED
+000190*                    DEFINITION.
+000200*   2026-08-09  DLB  ADDED VALIDATE-MY-VAR AGAINST THE
+000210*                    VALID-CODES-FILE APPROVED-VALUES TABLE.
+000220*   2026-08-09  DLB  SET A REAL RETURN-CODE BASED ON RUN
+000230*                    OUTCOME (SEE FPUNUSED JCL MEMBER FOR
+000240*                    STEP CONDITIONING/RESTART SETUP).
+000250*   2026-08-09  DLB  ADDED PRINT-FILE MANAGEMENT REPORT
+000260*                    (HEADER / DETAIL / FOOTER) IN PLACE OF
+000270*                    THE BARE CONSOLE DISPLAY.
+000280*   2026-08-09  DLB  DRIVE MY-VAR FROM A BATCH INPUT FILE OF
+000290*                    DETAIL RECORDS (INPUT-FILE) INSTEAD OF A
+000300*                    SINGLE VALUE. THE CONTROL-CARD VALUE IS NOW
+000310*                    ONLY USED AS A ONE-RECORD FALLBACK WHEN
+000320*                    INPUT-FILE IS MISSING OR HAS NO DETAIL
+000330*                    RECORDS ON IT.
+000340*   2026-08-09  DLB  CHECK FILE STATUS ON EVERY OPEN/READ/WRITE
+000350*                    AND ROUTE ANYTHING UNEXPECTED TO A COMMON
+000360*                    9800-FILE-ERROR PARAGRAPH (RETURN-CODE 12).
+000370*   2026-08-09  DLB  ADDED EXTRACT-FILE - ONE OUTPUT RECORD PER
+000380*                    MY-VAR VALUE PROCESSED, FOR DOWNSTREAM
+000390*                    JOBS TO CONSUME.
+000400*   2026-08-09  DLB  ADDED A CONTROL-TOTAL TRAILER RECORD TO
+000410*                    INPUT-FILE AND A RECONCILIATION STEP THAT
+000420*                    COMPARES THE COUNT ON THE TRAILER AGAINST
+000430*                    THE NUMBER OF DETAIL RECORDS ACTUALLY
+000440*                    PROCESSED (RETURN-CODE 16 ON MISMATCH).
+000450*---------------------------------------------------------------
+000460* cobol:COBOL.UnusedDataItem raises FP here as MY-TYPE is used
+000470* on the line 9. Also MY-TYPE is not a "data item block" as the
+000480* message claims, it's a type definition
+000490*---------------------------------------------------------------
+000500 ENVIRONMENT DIVISION.
+000510 INPUT-OUTPUT SECTION.
+000520 FILE-CONTROL.
+000530     SELECT CONTROL-FILE ASSIGN TO "CONTROLCD"
+000540         ORGANIZATION IS SEQUENTIAL
+000550         FILE STATUS IS WS-CONTROL-STATUS.
+000560
+000570     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+000580         ORGANIZATION IS SEQUENTIAL
+000590         FILE STATUS IS WS-AUDIT-STATUS.
+000600
+000610     SELECT VALID-CODES-FILE ASSIGN TO "VALCODES"
+000620         ORGANIZATION IS SEQUENTIAL
+000630         FILE STATUS IS WS-VALCODE-STATUS.
+000640
+000650     SELECT PRINT-FILE ASSIGN TO "PRTOUT"
+000660         ORGANIZATION IS SEQUENTIAL
+000670         FILE STATUS IS WS-PRINT-STATUS.
+000680
+000690     SELECT INPUT-FILE ASSIGN TO "INFILE"
+000700         ORGANIZATION IS SEQUENTIAL
+000710         FILE STATUS IS WS-INPUT-STATUS.
+000720
+000730     SELECT EXTRACT-FILE ASSIGN TO "EXTRACT"
+000740         ORGANIZATION IS SEQUENTIAL
+000750         FILE STATUS IS WS-EXTRACT-STATUS.
+000760
+000770 DATA DIVISION.
+000780 FILE SECTION.
+000790 FD  CONTROL-FILE
+000800     RECORDING MODE IS F.
+000810 01  CONTROL-RECORD.
+000820     05  CC-MY-VAR                   PIC X(05).
+000830     05  FILLER                      PIC X(75).
+000840
+000850 FD  AUDIT-LOG-FILE
+000860     RECORDING MODE IS F.
+000870 01  AUDIT-RECORD.
+000880     05  AUD-RUN-DATE                PIC 9(08).
+000890     05  AUD-RUN-TIME                PIC 9(08).
+000900     05  AUD-JOB-NAME                PIC X(08).
+000910     05  AUD-MY-VAR                  PIC X(05).
+000920     05  AUD-RETURN-CODE             PIC 9(03).
+000930     05  FILLER                      PIC X(48).
+000940
+000950 FD  VALID-CODES-FILE
+000960     RECORDING MODE IS F.
+000970 01  VALID-CODE-RECORD.
+000980     05  VC-CODE                     PIC X(05).
+000990     05  FILLER                      PIC X(75).
+001000
+001010 FD  PRINT-FILE
+001020     RECORDING MODE IS F.
+001030 01  PRINT-RECORD                    PIC X(80).
+001040
+001050 FD  INPUT-FILE
+001060     RECORDING MODE IS F.
+001070 01  INPUT-RECORD.
+001080     05  IN-REC-TYPE                 PIC X(01).
+001090         88  IN-TRAILER-RECORD           VALUE "T".
+001100     05  IN-MY-VAR                   PIC X(05).
+001110     05  FILLER                      PIC X(74).
+001120 01  INPUT-TRAILER-RECORD REDEFINES INPUT-RECORD.
+001130     05  FILLER                      PIC X(01).
+001140     05  IN-EXPECTED-COUNT           PIC 9(07).
+001150     05  FILLER                      PIC X(72).
+001160
+001170 FD  EXTRACT-FILE
+001180     RECORDING MODE IS F.
+001190 01  EXTRACT-RECORD.
+001200     05  EXT-MY-VAR                  PIC X(05).
+001210     05  EXT-RUN-DATE                PIC 9(08).
+001220     05  FILLER                      PIC X(67).
+001230
+001240 WORKING-STORAGE SECTION.
+001250     COPY MYTYPE.
+001260 01  MY-VAR TYPE MY-TYPE VALUE "Hello".
+001270
+001280 77  WS-CONTROL-STATUS               PIC X(02).
+001290 77  WS-AUDIT-STATUS                 PIC X(02).
+001300 77  WS-VALCODE-STATUS               PIC X(02).
+001310 77  WS-PRINT-STATUS                 PIC X(02).
+001320 77  WS-INPUT-STATUS                 PIC X(02).
+001330 77  WS-EXTRACT-STATUS               PIC X(02).
+001340 77  WS-RETURN-CODE                  PIC 9(03) COMP VALUE ZERO.
+001350
+001360 77  WS-INPUT-EOF-SWITCH             PIC X(01) VALUE "N".
+001370     88  WS-END-OF-FILE                  VALUE "Y".
+001380 77  WS-RECORDS-PROCESSED            PIC 9(07) COMP VALUE ZERO.
+001390 77  WS-INPUT-OPEN-SWITCH            PIC X(01) VALUE "N".
+001400 77  WS-CONTROLCD-DFLT-SWITCH        PIC X(01) VALUE "N".
+001410     88  WS-CONTROLCD-DEFAULTED          VALUE "Y".
+001420
+001430 77  WS-EXPECTED-COUNT               PIC 9(07) COMP VALUE ZERO.
+001440 77  WS-TRAILER-SWITCH               PIC X(01) VALUE "N".
+001450     88  WS-TRAILER-FOUND                VALUE "Y".
+001460 77  WS-CONTROL-TOTAL-SWITCH         PIC X(01) VALUE "N".
+001470     88  WS-COUNTS-MATCH                 VALUE "Y".
+001480     88  WS-COUNTS-MISMATCH              VALUE "N".
+001490
+001500 77  WS-ERROR-FILE-NAME              PIC X(09).
+001510 77  WS-ERROR-STATUS                 PIC X(02).
+001520
+001530 77  WS-PRINT-LINE-COUNT             PIC 9(03) COMP VALUE ZERO.
+001540 77  WS-PRINT-PAGE-COUNT             PIC 9(03) COMP VALUE ZERO.
+001550 77  WS-LINES-PER-PAGE               PIC 9(03) COMP VALUE 55.
+001560
+001570 77  WS-VALCODE-EOF-SWITCH           PIC X(01) VALUE "N".
+001580     88  WS-VALCODE-EOF                  VALUE "Y".
+001590 77  WS-VALID-SWITCH                 PIC X(01) VALUE "N".
+001600     88  WS-VALUE-VALID                  VALUE "Y".
+001610     88  WS-VALUE-INVALID                VALUE "N".
+001620 77  WS-VALID-CODE-COUNT             PIC 9(03) COMP VALUE ZERO.
+001630 77  WS-VALID-IDX                    PIC 9(03) COMP VALUE ZERO.
+001640
+001650 01  WS-JOB-NAME                     PIC X(08) VALUE "FPUNUSED".
+001660 01  WS-RUN-DATE                     PIC 9(08) VALUE ZERO.
+001670 01  WS-RUN-TIME                     PIC 9(08) VALUE ZERO.
+001680
+001690 01  WS-VALID-CODES-TABLE.
+001700     05  WS-VALID-CODE-ENTRY OCCURS 50 TIMES
+001710             INDEXED BY WS-VC-IDX    PIC X(05).
+001720
+001730*---------------------------------------------------------------
+001740* PRINT LINE LAYOUTS
+001750*---------------------------------------------------------------
+001760 01  WS-HEADER-LINE-1.
+001770     05  FILLER                      PIC X(20)
+001780             VALUE "FP-on-UnusedDataItem".
+001790     05  FILLER                      PIC X(20)
+001800             VALUE " - MY-VAR RUN REPORT".
+001810     05  FILLER                      PIC X(06) VALUE "PAGE  ".
+001820     05  HDR-PAGE-NO                 PIC ZZ9.
+001830     05  FILLER                      PIC X(31) VALUE SPACES.
+001840
+001850 01  WS-HEADER-LINE-2.
+001860     05  FILLER                      PIC X(10) VALUE "RUN DATE: ".
+001870     05  HDR-RUN-DATE                PIC 9(08).
+001880     05  FILLER                      PIC X(09) VALUE "  TIME:  ".
+001890     05  HDR-RUN-TIME                PIC 9(08).
+001900     05  FILLER                      PIC X(45) VALUE SPACES.
+001910
+001920 01  WS-DETAIL-LINE.
+001930     05  FILLER                      PIC X(09) VALUE "MY-VAR:  ".
+001940     05  DTL-MY-VAR                  PIC X(05).
+001950     05  FILLER                      PIC X(66) VALUE SPACES.
+001960
+001970 01  WS-FOOTER-LINE.
+001980     05  FILLER                      PIC X(18)
+001990             VALUE "RECORDS PROCESSED ".
+002000     05  FTR-RECORDS                 PIC Z,ZZZ,ZZ9.
+002010     05  FILLER                      PIC X(06) VALUE "LINES ".
+002020     05  FTR-LINES                   PIC ZZ9.
+002030     05  FILLER                      PIC X(44) VALUE SPACES.
+002040
+002050 01  WS-CONTROL-LINE.
+002060     05  FILLER                      PIC X(18)
+002070             VALUE "CONTROL TOTAL EXP ".
+002080     05  CTL-EXPECTED                PIC Z,ZZZ,ZZ9.
+002090     05  FILLER                      PIC X(06) VALUE " PROC ".
+002100     05  CTL-PROCESSED               PIC Z,ZZZ,ZZ9.
+002110     05  FILLER                      PIC X(01) VALUE SPACE.
+002120     05  CTL-STATUS                  PIC X(08).
+002130     05  FILLER                      PIC X(29) VALUE SPACES.
+002140
+002150*---------------------------------------------------------------
+002160* PROCEDURE DIVISION
+002170*---------------------------------------------------------------
+002180 PROCEDURE DIVISION.
+002190 0000-MAINLINE.
+002200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002210     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+002220         UNTIL WS-END-OF-FILE.
+002230     IF WS-RECORDS-PROCESSED = ZERO AND NOT WS-TRAILER-FOUND
+002240         PERFORM 2050-PROCESS-DEFAULT THRU 2050-EXIT
+002250     END-IF.
+002260     IF WS-TRAILER-FOUND
+002270         PERFORM 8500-RECONCILE-CONTROL-TOTAL THRU 8500-EXIT
+002275         IF WS-COUNTS-MISMATCH
+002278             PERFORM 2300-WRITE-AUDIT-RECORD THRU 2300-EXIT
+002280         END-IF
+002290     END-IF.
+002300     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+002310     CLOSE AUDIT-LOG-FILE.
+002320     IF WS-AUDIT-STATUS NOT = "00"
+002330         MOVE "AUDITLOG" TO WS-ERROR-FILE-NAME
+002340         MOVE WS-AUDIT-STATUS TO WS-ERROR-STATUS
+002350         PERFORM 9800-FILE-ERROR THRU 9800-EXIT
+002360     END-IF.
+002370 0000-EXIT.
+002380     MOVE WS-RETURN-CODE TO RETURN-CODE.
+002390     STOP RUN.
+002400
+002410*-----------------------------------------------------------
+002420* 1000-INITIALIZE - PICK UP THE DAILY MY-VAR OVERRIDE FROM
+002430* THE CONTROL CARD AND OPEN THE AUDIT LOG. WHEN THE CONTROL
+002440* CARD IS NOT PRESENT WE FALL BACK TO THE COMPILED DEFAULT
+002450* OF "Hello".
+002460*-----------------------------------------------------------
+002470 1000-INITIALIZE.
+002480     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+002490     ACCEPT WS-RUN-TIME FROM TIME.
+002500
+002510     OPEN INPUT CONTROL-FILE.
+002520     EVALUATE WS-CONTROL-STATUS
+002530         WHEN "00"
+002540             READ CONTROL-FILE
+002550                 AT END
+002560                     MOVE "Hello" TO MY-VAR
+002570                     SET WS-CONTROLCD-DEFAULTED TO TRUE
+002580                 NOT AT END
+002590                     MOVE CC-MY-VAR TO MY-VAR
+002600             END-READ
+002610             IF WS-CONTROL-STATUS NOT = "00" AND
+002620                     WS-CONTROL-STATUS NOT = "10"
+002630                 MOVE "CONTROLCD" TO WS-ERROR-FILE-NAME
+002640                 MOVE WS-CONTROL-STATUS TO WS-ERROR-STATUS
+002650                 PERFORM 9800-FILE-ERROR THRU 9800-EXIT
+002660             END-IF
+002670             CLOSE CONTROL-FILE
+002680             IF WS-CONTROL-STATUS NOT = "00"
+002690                 MOVE "CONTROLCD" TO WS-ERROR-FILE-NAME
+002700                 MOVE WS-CONTROL-STATUS TO WS-ERROR-STATUS
+002710                 PERFORM 9800-FILE-ERROR THRU 9800-EXIT
+002720             END-IF
+002730         WHEN "35"
+002740             MOVE "Hello" TO MY-VAR
+002750             SET WS-CONTROLCD-DEFAULTED TO TRUE
+002760         WHEN OTHER
+002770             MOVE "CONTROLCD" TO WS-ERROR-FILE-NAME
+002780             MOVE WS-CONTROL-STATUS TO WS-ERROR-STATUS
+002790             PERFORM 9800-FILE-ERROR THRU 9800-EXIT
+002800     END-EVALUATE.
+002810
+002820     OPEN EXTEND AUDIT-LOG-FILE.
+002830     IF WS-AUDIT-STATUS = "35"
+002840         OPEN OUTPUT AUDIT-LOG-FILE
+002850     END-IF.
+002860     IF WS-AUDIT-STATUS NOT = "00"
+002870         MOVE "AUDITLOG" TO WS-ERROR-FILE-NAME
+002880         MOVE WS-AUDIT-STATUS TO WS-ERROR-STATUS
+002890         PERFORM 9800-FILE-ERROR THRU 9800-EXIT
+002900     END-IF.
+002910
+002920     OPEN INPUT VALID-CODES-FILE.
+002930     EVALUATE WS-VALCODE-STATUS
+002940         WHEN "00"
+002950             PERFORM 1010-LOAD-VALID-CODE THRU 1010-EXIT
+002960                 UNTIL WS-VALCODE-EOF
+002970             CLOSE VALID-CODES-FILE
+002980             IF WS-VALCODE-STATUS NOT = "00"
+002990                 MOVE "VALCODES" TO WS-ERROR-FILE-NAME
+003000                 MOVE WS-VALCODE-STATUS TO WS-ERROR-STATUS
+003010                 PERFORM 9800-FILE-ERROR THRU 9800-EXIT
+003020             END-IF
+003030         WHEN "35"
+003040             CONTINUE
+003050         WHEN OTHER
+003060             MOVE "VALCODES" TO WS-ERROR-FILE-NAME
+003070             MOVE WS-VALCODE-STATUS TO WS-ERROR-STATUS
+003080             PERFORM 9800-FILE-ERROR THRU 9800-EXIT
+003090     END-EVALUATE.
+003100
+003110     OPEN OUTPUT PRINT-FILE.
+003120     IF WS-PRINT-STATUS NOT = "00"
+003130         MOVE "PRTOUT" TO WS-ERROR-FILE-NAME
+003140         MOVE WS-PRINT-STATUS TO WS-ERROR-STATUS
+003150         PERFORM 9800-FILE-ERROR THRU 9800-EXIT
+003160     END-IF.
+003170     PERFORM 1700-WRITE-REPORT-HEADER THRU 1700-EXIT.
+003180
+003190     OPEN INPUT INPUT-FILE.
+003200     EVALUATE WS-INPUT-STATUS
+003210         WHEN "00"
+003220             MOVE "N" TO WS-INPUT-EOF-SWITCH
+003230             MOVE "Y" TO WS-INPUT-OPEN-SWITCH
+003240         WHEN "35"
+003250             SET WS-END-OF-FILE TO TRUE
+003260         WHEN OTHER
+003270             MOVE "INFILE" TO WS-ERROR-FILE-NAME
+003280             MOVE WS-INPUT-STATUS TO WS-ERROR-STATUS
+003290             PERFORM 9800-FILE-ERROR THRU 9800-EXIT
+003300     END-EVALUATE.
+003310
+003320     OPEN OUTPUT EXTRACT-FILE.
+003330     IF WS-EXTRACT-STATUS NOT = "00"
+003340         MOVE "EXTRACT" TO WS-ERROR-FILE-NAME
+003350         MOVE WS-EXTRACT-STATUS TO WS-ERROR-STATUS
+003360         PERFORM 9800-FILE-ERROR THRU 9800-EXIT
+003370     END-IF.
+003380 1000-EXIT.
+003390     EXIT.
+003400
+003410*-----------------------------------------------------------
+003420* 1700-WRITE-REPORT-HEADER - WRITE THE TWO-LINE REPORT
+003430* HEADING FOR A NEW REPORT PAGE.
+003440*-----------------------------------------------------------
+003450 1700-WRITE-REPORT-HEADER.
+003460     ADD 1 TO WS-PRINT-PAGE-COUNT.
+003470     MOVE WS-PRINT-PAGE-COUNT TO HDR-PAGE-NO.
+003480     MOVE WS-RUN-DATE TO HDR-RUN-DATE.
+003490     MOVE WS-RUN-TIME TO HDR-RUN-TIME.
+003500     MOVE WS-HEADER-LINE-1 TO PRINT-RECORD.
+003510     WRITE PRINT-RECORD AFTER ADVANCING PAGE.
+003520     PERFORM 9810-CHECK-PRINT-STATUS THRU 9810-EXIT.
+003530     MOVE WS-HEADER-LINE-2 TO PRINT-RECORD.
+003540     WRITE PRINT-RECORD AFTER ADVANCING 1 LINE.
+003550     PERFORM 9810-CHECK-PRINT-STATUS THRU 9810-EXIT.
+003560     MOVE SPACES TO PRINT-RECORD.
+003570     WRITE PRINT-RECORD AFTER ADVANCING 1 LINE.
+003580     PERFORM 9810-CHECK-PRINT-STATUS THRU 9810-EXIT.
+003590     MOVE 3 TO WS-PRINT-LINE-COUNT.
+003600 1700-EXIT.
+003610     EXIT.
+003620
+003630*-----------------------------------------------------------
+003640* 1010-LOAD-VALID-CODE - LOAD ONE ENTRY OF THE APPROVED-
+003650* VALUES TABLE FROM VALID-CODES-FILE.
+003660*-----------------------------------------------------------
+003670 1010-LOAD-VALID-CODE.
+003680     READ VALID-CODES-FILE
+003690         AT END
+003700             SET WS-VALCODE-EOF TO TRUE
+003710         NOT AT END
+003720             IF WS-VALID-CODE-COUNT >= 50
+003730                 DISPLAY "VALCODES TABLE FULL - IGNORING: "
+003740                     VC-CODE
+003750                 SET WS-VALCODE-EOF TO TRUE
+003760             ELSE
+003770                 ADD 1 TO WS-VALID-CODE-COUNT
+003780                 MOVE VC-CODE TO
+003790                     WS-VALID-CODE-ENTRY (WS-VALID-CODE-COUNT)
+003800             END-IF
+003810     END-READ.
+003820     IF WS-VALCODE-STATUS NOT = "00" AND
+003830             WS-VALCODE-STATUS NOT = "10"
+003840         MOVE "VALCODES" TO WS-ERROR-FILE-NAME
+003850         MOVE WS-VALCODE-STATUS TO WS-ERROR-STATUS
+003860         PERFORM 9800-FILE-ERROR THRU 9800-EXIT
+003870     END-IF.
+003880 1010-EXIT.
+003890     EXIT.
+003900
+003910*-----------------------------------------------------------
+003920* 2000-PROCESS-RECORD - READ ONE DETAIL RECORD FROM INPUT-FILE
+003930* AND, WHEN ONE IS FOUND, DRIVE IT THROUGH VALIDATION, THE
+003940* CONSOLE, THE PRINT REPORT AND THE AUDIT LOG.
+003950*-----------------------------------------------------------
+003960 2000-PROCESS-RECORD.
+003970     READ INPUT-FILE
+003980         AT END
+003990             SET WS-END-OF-FILE TO TRUE
+004000         NOT AT END
+004010             IF IN-TRAILER-RECORD
+004020                 PERFORM 2005-HANDLE-TRAILER THRU 2005-EXIT
+004030             ELSE
+004040                 PERFORM 2010-HANDLE-RECORD THRU 2010-EXIT
+004050             END-IF
+004060     END-READ.
+004070     IF WS-INPUT-STATUS NOT = "00" AND WS-INPUT-STATUS NOT = "10"
+004080         MOVE "INFILE" TO WS-ERROR-FILE-NAME
+004090         MOVE WS-INPUT-STATUS TO WS-ERROR-STATUS
+004100         PERFORM 9800-FILE-ERROR THRU 9800-EXIT
+004110     END-IF.
+004120 2000-EXIT.
+004130     EXIT.
+004140
+004150*-----------------------------------------------------------
+004160* 2005-HANDLE-TRAILER - INPUT-FILE'S TRAILER RECORD CARRIES
+004170* THE COUNT OF DETAIL RECORDS THE UPSTREAM FEED EXPECTS US
+004180* TO HAVE PROCESSED. SAVE IT FOR 8500-RECONCILE-CONTROL-TOTAL
+004190* AND TREAT THE TRAILER AS END OF INPUT.
+004200*-----------------------------------------------------------
+004210 2005-HANDLE-TRAILER.
+004220     MOVE IN-EXPECTED-COUNT TO WS-EXPECTED-COUNT.
+004230     SET WS-TRAILER-FOUND TO TRUE.
+004240     SET WS-END-OF-FILE TO TRUE.
+004250 2005-EXIT.
+004260     EXIT.
+004270
+004280*-----------------------------------------------------------
+004290* 2010-HANDLE-RECORD - MOVE THE VALUE JUST READ FROM
+004300* INPUT-FILE INTO MY-VAR AND PROCESS IT.
+004310*-----------------------------------------------------------
+004320 2010-HANDLE-RECORD.
+004330     MOVE IN-MY-VAR TO MY-VAR.
+004340     PERFORM 2020-PROCESS-CURRENT-VALUE THRU 2020-EXIT.
+004350 2010-EXIT.
+004360     EXIT.
+004370
+004380*-----------------------------------------------------------
+004390* 2020-PROCESS-CURRENT-VALUE - COMMON PROCESSING FOR
+004400* WHATEVER VALUE IS CURRENTLY SITTING IN MY-VAR, WHETHER IT
+004410* CAME FROM INPUT-FILE OR FROM THE CONTROL-CARD FALLBACK.
+004420*-----------------------------------------------------------
+004430 2020-PROCESS-CURRENT-VALUE.
+004440     ADD 1 TO WS-RECORDS-PROCESSED.
+004450     PERFORM 2100-VALIDATE-MY-VAR THRU 2100-EXIT.
+004460     DISPLAY "MY-VAR: " MY-VAR.
+004470     PERFORM 2300-WRITE-AUDIT-RECORD THRU 2300-EXIT.
+004480     IF WS-VALUE-VALID
+004490         PERFORM 2200-WRITE-PRINT-DETAIL THRU 2200-EXIT
+004500         PERFORM 2400-WRITE-EXTRACT-RECORD THRU 2400-EXIT
+004510     END-IF.
+004520 2020-EXIT.
+004530     EXIT.
+004540
+004550*-----------------------------------------------------------
+004560* 2050-PROCESS-DEFAULT - INPUT-FILE WAS MISSING OR HAD NO
+004570* DETAIL RECORDS ON IT. FALL BACK TO THE SINGLE VALUE THAT
+004580* 1000-INITIALIZE ALREADY LOADED INTO MY-VAR FROM THE
+004590* CONTROL CARD (OR THE COMPILED "Hello" DEFAULT).
+004600*-----------------------------------------------------------
+004610 2050-PROCESS-DEFAULT.
+004620     IF WS-CONTROLCD-DEFAULTED
+004630         MOVE 4 TO WS-RETURN-CODE
+004640     END-IF.
+004650     PERFORM 2020-PROCESS-CURRENT-VALUE THRU 2020-EXIT.
+004660 2050-EXIT.
+004670     EXIT.
+004680
+004690*-----------------------------------------------------------
+004700* 2300-WRITE-AUDIT-RECORD - APPEND ONE AUDIT-LOG RECORD FOR
+004710* THIS RUN SO AUDITORS CAN SEE WHAT VALUE WAS USED AND HOW
+004720* THE RUN COMPLETED.
+004730*-----------------------------------------------------------
+004740 2300-WRITE-AUDIT-RECORD.
+004750     MOVE WS-RUN-DATE TO AUD-RUN-DATE.
+004760     MOVE WS-RUN-TIME TO AUD-RUN-TIME.
+004770     MOVE WS-JOB-NAME TO AUD-JOB-NAME.
+004780     MOVE MY-VAR TO AUD-MY-VAR.
+004790     MOVE WS-RETURN-CODE TO AUD-RETURN-CODE.
+004800     WRITE AUDIT-RECORD.
+004810     IF WS-AUDIT-STATUS NOT = "00"
+004820         MOVE "AUDITLOG" TO WS-ERROR-FILE-NAME
+004830         MOVE WS-AUDIT-STATUS TO WS-ERROR-STATUS
+004840         PERFORM 9800-FILE-ERROR THRU 9800-EXIT
+004850     END-IF.
+004860 2300-EXIT.
+004870     EXIT.
+004880
+004890*-----------------------------------------------------------
+004900* 2400-WRITE-EXTRACT-RECORD - WRITE ONE EXTRACT-FILE RECORD
+004910* FOR THIS MY-VAR VALUE SO DOWNSTREAM JOBS CAN CONSUME IT
+004920* WITHOUT HAVING TO KNOW ABOUT INPUT-FILE OR THE CONTROL CARD.
+004930*-----------------------------------------------------------
+004940 2400-WRITE-EXTRACT-RECORD.
+004950     MOVE MY-VAR TO EXT-MY-VAR.
+004960     MOVE WS-RUN-DATE TO EXT-RUN-DATE.
+004970     WRITE EXTRACT-RECORD.
+004980     IF WS-EXTRACT-STATUS NOT = "00"
+004990         MOVE "EXTRACT" TO WS-ERROR-FILE-NAME
+005000         MOVE WS-EXTRACT-STATUS TO WS-ERROR-STATUS
+005010         PERFORM 9800-FILE-ERROR THRU 9800-EXIT
+005020     END-IF.
+005030 2400-EXIT.
+005040     EXIT.
+005050
+005060*-----------------------------------------------------------
+005070* 2100-VALIDATE-MY-VAR - CHECK MY-VAR AGAINST THE APPROVED-
+005080* VALUES TABLE LOADED FROM VALID-CODES-FILE. A MISSING
+005090* VALID-CODES-FILE MEANS NO TABLE IS CONFIGURED, SO
+005100* VALIDATION IS SKIPPED RATHER THAN FAILED.
+005110*-----------------------------------------------------------
+005120 2100-VALIDATE-MY-VAR.
+005130     IF WS-VALID-CODE-COUNT = ZERO
+005140         SET WS-VALUE-VALID TO TRUE
+005150         GO TO 2100-EXIT
+005160     END-IF.
+005170     SET WS-VALUE-INVALID TO TRUE.
+005180     PERFORM 2110-CHECK-VALID-CODE THRU 2110-EXIT
+005190         VARYING WS-VALID-IDX FROM 1 BY 1
+005200         UNTIL WS-VALID-IDX > WS-VALID-CODE-COUNT
+005210            OR WS-VALUE-VALID.
+005220     IF WS-VALUE-INVALID
+005230         DISPLAY "MY-VAR VALUE NOT APPROVED: " MY-VAR
+005240         IF WS-RETURN-CODE < 8
+005250             MOVE 8 TO WS-RETURN-CODE
+005260         END-IF
+005270     END-IF.
+005280 2100-EXIT.
+005290     EXIT.
+005300
+005310 2110-CHECK-VALID-CODE.
+005320     SET WS-VC-IDX TO WS-VALID-IDX.
+005330     IF MY-VAR = WS-VALID-CODE-ENTRY (WS-VC-IDX)
+005340         SET WS-VALUE-VALID TO TRUE
+005350     END-IF.
+005360 2110-EXIT.
+005370     EXIT.
+005380
+005390*-----------------------------------------------------------
+005400* 2200-WRITE-PRINT-DETAIL - ONE REPORT LINE FOR MY-VAR.
+005410*-----------------------------------------------------------
+005420 2200-WRITE-PRINT-DETAIL.
+005430     IF WS-PRINT-LINE-COUNT >= WS-LINES-PER-PAGE
+005440         PERFORM 1700-WRITE-REPORT-HEADER THRU 1700-EXIT
+005450     END-IF.
+005460     MOVE MY-VAR TO DTL-MY-VAR.
+005470     MOVE WS-DETAIL-LINE TO PRINT-RECORD.
+005480     WRITE PRINT-RECORD AFTER ADVANCING 1 LINE.
+005490     PERFORM 9810-CHECK-PRINT-STATUS THRU 9810-EXIT.
+005500     ADD 1 TO WS-PRINT-LINE-COUNT.
+005510 2200-EXIT.
+005520     EXIT.
+005530
+005540*-----------------------------------------------------------
+005550* 8500-RECONCILE-CONTROL-TOTAL - COMPARE THE COUNT ON
+005560* INPUT-FILE'S TRAILER RECORD AGAINST THE NUMBER OF DETAIL
+005570* RECORDS ACTUALLY PROCESSED. A MISMATCH DOES NOT ABEND THE
+005580* RUN - THE REPORT AND AUDIT LOG ALREADY REFLECT WHAT WAS
+005590* PROCESSED - BUT RETURN-CODE 16 TELLS OPERATIONS TO LOOK
+005600* AT THE UPSTREAM FEED BEFORE TRUSTING THIS RUN'S OUTPUT.
+005610*-----------------------------------------------------------
+005620 8500-RECONCILE-CONTROL-TOTAL.
+005630     IF WS-RECORDS-PROCESSED = WS-EXPECTED-COUNT
+005640         SET WS-COUNTS-MATCH TO TRUE
+005650     ELSE
+005660         SET WS-COUNTS-MISMATCH TO TRUE
+005670         IF WS-RETURN-CODE < 16
+005680             MOVE 16 TO WS-RETURN-CODE
+005690         END-IF
+005700     END-IF.
+005710     MOVE WS-EXPECTED-COUNT TO CTL-EXPECTED.
+005720     MOVE WS-RECORDS-PROCESSED TO CTL-PROCESSED.
+005730     IF WS-COUNTS-MATCH
+005740         MOVE "MATCH   " TO CTL-STATUS
+005750     ELSE
+005760         MOVE "MISMATCH" TO CTL-STATUS
+005770     END-IF.
+005780     DISPLAY "CONTROL TOTAL - EXPECTED: " WS-EXPECTED-COUNT
+005790         " PROCESSED: " WS-RECORDS-PROCESSED " " CTL-STATUS.
+005800     IF WS-PRINT-LINE-COUNT >= WS-LINES-PER-PAGE
+005810         PERFORM 1700-WRITE-REPORT-HEADER THRU 1700-EXIT
+005820     END-IF.
+005830     MOVE WS-CONTROL-LINE TO PRINT-RECORD.
+005840     WRITE PRINT-RECORD AFTER ADVANCING 1 LINE.
+005850     PERFORM 9810-CHECK-PRINT-STATUS THRU 9810-EXIT.
+005860     ADD 1 TO WS-PRINT-LINE-COUNT.
+005870 8500-EXIT.
+005880     EXIT.
+005890
+005900*-----------------------------------------------------------
+005910* 8000-TERMINATE - WRITE THE REPORT FOOTER AND CLOSE THE
+005920* PRINT FILE.
+005930*-----------------------------------------------------------
+005940 8000-TERMINATE.
+005950     MOVE WS-PRINT-LINE-COUNT TO FTR-LINES.
+005960     MOVE WS-RECORDS-PROCESSED TO FTR-RECORDS.
+005970     MOVE WS-FOOTER-LINE TO PRINT-RECORD.
+005980     WRITE PRINT-RECORD AFTER ADVANCING 2 LINES.
+005990     PERFORM 9810-CHECK-PRINT-STATUS THRU 9810-EXIT.
+006000     CLOSE PRINT-FILE.
+006010     PERFORM 9810-CHECK-PRINT-STATUS THRU 9810-EXIT.
+006020     IF WS-INPUT-OPEN-SWITCH = "Y"
+006030         CLOSE INPUT-FILE
+006040         IF WS-INPUT-STATUS NOT = "00"
+006050             MOVE "INFILE" TO WS-ERROR-FILE-NAME
+006060             MOVE WS-INPUT-STATUS TO WS-ERROR-STATUS
+006070             PERFORM 9800-FILE-ERROR THRU 9800-EXIT
+006080         END-IF
+006090     END-IF.
+006100     CLOSE EXTRACT-FILE.
+006110     IF WS-EXTRACT-STATUS NOT = "00"
+006120         MOVE "EXTRACT" TO WS-ERROR-FILE-NAME
+006130         MOVE WS-EXTRACT-STATUS TO WS-ERROR-STATUS
+006140         PERFORM 9800-FILE-ERROR THRU 9800-EXIT
+006150     END-IF.
+006160 8000-EXIT.
+006170     EXIT.
+006180
+006190*-----------------------------------------------------------
+006200* 9810-CHECK-PRINT-STATUS - CHECK WS-PRINT-STATUS AFTER A
+006210* WRITE TO PRINT-FILE AND ROUTE ANYTHING UNEXPECTED TO THE
+006220* COMMON FILE-ERROR PARAGRAPH.
+006230*-----------------------------------------------------------
+006240 9810-CHECK-PRINT-STATUS.
+006250     IF WS-PRINT-STATUS NOT = "00"
+006260         MOVE "PRTOUT" TO WS-ERROR-FILE-NAME
+006270         MOVE WS-PRINT-STATUS TO WS-ERROR-STATUS
+006280         PERFORM 9800-FILE-ERROR THRU 9800-EXIT
+006290     END-IF.
+006300 9810-EXIT.
+006310     EXIT.
+006320
+006330*-----------------------------------------------------------
+006340* 9800-FILE-ERROR - COMMON HANDLER FOR ANY FILE STATUS THIS
+006350* PROGRAM DOES NOT EXPECT. THE CONDITION IS LOGGED TO THE
+006360* CONSOLE AND THE RUN IS ABENDED WITH RETURN-CODE 12 SO
+006370* OPERATIONS CAN INVESTIGATE BEFORE ANY DOWNSTREAM STEP RUNS.
+006380*-----------------------------------------------------------
+006390 9800-FILE-ERROR.
+006400     DISPLAY "FILE STATUS ERROR - FILE: " WS-ERROR-FILE-NAME
+006410         " STATUS: " WS-ERROR-STATUS.
+006420     MOVE 12 TO WS-RETURN-CODE.
+006430     MOVE WS-RETURN-CODE TO RETURN-CODE.
+006440     STOP RUN.
+006450 9800-EXIT.
+006460     EXIT.
