@@ -0,0 +1,12 @@
+000010*---------------------------------------------------------------
+000020* MYTYPE.CPY
+000030* SHARED TYPE DEFINITION FOR THE 5-BYTE "MY-VAR" STYLE DATA
+000040* ITEM. ANY PROGRAM THAT NEEDS THIS TYPED FIELD SHOULD COPY
+000050* THIS MEMBER RATHER THAN RE-DECLARING ITS OWN PIC X(05)
+000060* TYPEDEF, SO A LENGTH OR PICTURE CHANGE ONLY HAPPENS ONCE.
+000070*---------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*   2026-08-09  DLB  INITIAL VERSION - PULLED OUT OF
+000100*                    FP-on-UnusedDataItem WORKING-STORAGE.
+000110*---------------------------------------------------------------
+000120 01  MY-TYPE                         TYPEDEF PIC X(05).
