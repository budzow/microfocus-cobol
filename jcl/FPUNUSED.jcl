@@ -0,0 +1,44 @@
+//FPUNUSED JOB (ACCTNO),'FP-on-UnusedDataItem',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//         RESTART=STEP05,NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* FPUNUSED - RUNS FP-on-UnusedDataItem AGAINST THE NIGHTLY
+//* CONTROL CARD, BATCH INPUT FILE, AND VALID-CODES-FILE.
+//*
+//* INFILE CARRIES ONE DETAIL RECORD PER MY-VAR VALUE TO BE
+//* PROCESSED, FOLLOWED BY ONE TRAILER RECORD GIVING THE COUNT OF
+//* DETAIL RECORDS THE UPSTREAM FEED EXPECTS US TO SEE (RECORD
+//* LAYOUT: BYTE 1 REC-TYPE "D"/"T", THEN EITHER THE MY-VAR VALUE
+//* OR THE EXPECTED COUNT). WHEN INFILE IS MISSING OR HAS NO
+//* DETAIL RECORDS ON IT, THE PROGRAM FALLS BACK TO THE SINGLE
+//* VALUE FROM CONTROLCD AND SKIPS RECONCILIATION.
+//*
+//* RESTART=STEP05 LETS OPERATIONS RESTART THIS STEP ALONE ON A
+//* RERUN INSTEAD OF REPLAYING THE WHOLE JOB STREAM. THIS MEMBER
+//* IS THE COMPLETE JOB - STEP05 IS ITS ONLY STEP - SO THERE IS NO
+//* PRIOR STEP TO COND AGAINST.
+//*
+//* STEP05 RETURN-CODE MEANINGS:
+//*   RC=00  NORMAL COMPLETION
+//*   RC=04  CONTROL CARD MISSING/EMPTY - DEFAULT MY-VAR USED
+//*   RC=08  MY-VAR VALUE FAILED VALIDATION
+//*   RC=12  UNEXPECTED FILE STATUS ON OPEN/READ/WRITE - SEE SYSOUT
+//*   RC=16  INFILE TRAILER COUNT DID NOT MATCH RECORDS PROCESSED
+//*--------------------------------------------------------------
+//*
+//STEP05   EXEC PGM=FPUNUSED
+//STEPLIB  DD   DSN=PROD.BATCHLIB.LOADLIB,DISP=SHR
+//CONTROLCD DD  DSN=PROD.FPUNUSED.CONTROL(+0),DISP=SHR
+//INFILE   DD   DSN=PROD.FPUNUSED.INFILE(+0),DISP=SHR
+//VALCODES DD   DSN=PROD.FPUNUSED.VALCODES,DISP=SHR
+//AUDITLOG DD   DSN=PROD.FPUNUSED.AUDITLOG,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(5,5),RLSE),
+//         DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//EXTRACT  DD   DSN=PROD.FPUNUSED.EXTRACT(+1),
+//         DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(5,5),RLSE),
+//         DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//PRTOUT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//
